@@ -1,382 +1,1024 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  PARTSUPP.
-       AUTHOR. Dave, Hartanto, Hugh Stone, Maruca, Kun.
-       DATE-WRITTEN. 09/06/20.
-       DATE-COMPILED. 09/06/20.
-       SECURITY. NON-CONFIDENTIAL.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-390.
-       OBJECT-COMPUTER. IBM-390.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PARTSUPPFILE
-           ASSIGN TO PARTSUPPFILE
-             FILE STATUS IS PSCODE.
-
-           SELECT ZIPFILE
-           ASSIGN TO ZIPFILE
-             FILE STATUS IS ZPCODE.
-
-           SELECT PARTFILE
-           ASSIGN TO PARTFILE
-             FILE STATUS IS PTCODE.
-
-           SELECT ADDRFILE
-           ASSIGN TO ADDRFILE
-             FILE STATUS IS ADCODE.
-
-           SELECT SUPPFILE
-           ASSIGN TO SUPPLIERS
-             FILE STATUS IS SPCODE.
-
-           SELECT ERRFILE
-           ASSIGN TO ERRFILE
-             FILE STATUS IS EFCODE.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PARTSUPPFILE
-           RECORD CONTAINS 133 CHARACTERS
-           DATA RECORD IS PS-REC.
-       01  PS-REC  PIC X(133).
-
-       FD  ZIPFILE
-           RECORD CONTAINS 133 CHARACTERS
-           DATA RECORD IS ZIP-REC.
-       01  ZIP-REC  PIC X(133).
-
-       FD  PARTFILE
-           RECORD CONTAINS 100 CHARACTERS
-           DATA RECORD IS PART-REC.
-       01  PART-REC  PIC X(100).
-
-       FD  SUPPFILE
-           RECORD CONTAINS 133 CHARACTERS
-           DATA RECORD IS SUP-REC.
-       01  SUP-REC  PIC X(133).
-
-       FD  ERRFILE
-           RECORD CONTAINS 133 CHARACTERS
-           DATA RECORD IS ERR-REC.
-       01  ERR-REC  PIC X(133).
-
-       FD  ADDRFILE
-           RECORD CONTAINS 133 CHARACTERS
-           DATA RECORD IS ADDR-REC.
-       01  ADDR-REC PIC X(133).
-
-       WORKING-STORAGE SECTION.
-
-       01  FILE-STATUS-CODES.
-           05  PSCODE                  PIC X(2).
-               88 PS-VALID      VALUE 0.
-               88 NOT-VALID     VALUE 8.
-           05  PTCODE                  PIC X(2).
-               88 PT-VALID      VALUE 0.
-               88 NOT-VALID     VALUE 8.
-           05  SPCODE                  PIC X(2).
-               88 SP-VALID      VALUE 0.
-               88 NOT-VALID     VALUE 8.
-           05  EFCODE                  PIC X(2).
-               88 CODE-WRITE    VALUE SPACES.
-           05  ADCODE                  PIC X(2).
-               88 AD-VALID      VALUE 0.
-               88 NOT-VALID     VALUE 8.
-           05  ZPCODE                  PIC X(2).
-               88 AD-VALID      VALUE 0.
-               88 NOT-VALID     VALUE 8.
-
-       01  SWITCHES-IN-PROGRAM.
-           05  SW-MORE-DATA              PIC X VALUE 'N'.
-               88  END-OF-DATA                 VALUE 'Y'.
-           05  SW-MORE-RECORDS           PIC X VALUE 'N'.
-               88  END-OF-RECORD               VALUE 'Y'.
-           05  SW-DATA-FOUND          PIC X VALUE 'N'.
-               88  DATA-FOUND               VALUE 'Y'.
-      ******************************************************************
-      **** THIS CODE SNNIPETS CITE FROM
-      **** THE COPYBOOK
-      ******************************************************************
-
-      * COPYBOOK PARTSUPP
-        01  PART-SUPP-ADDR-PO.
-           05 PARTS.
-               10  PART-NUMBER       PIC X(23) VALUE SPACES.
-               10  PART-NAME         PIC X(14) VALUE SPACES.
-               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
-               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
-               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
-               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
-               10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
-               10  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-                    88 CHRYSLER       VALUE 'CHR'.
-                    88 FORD           VALUE 'FOR'.
-                    88 GM             VALUE 'GM '.
-                    88 VOLKSWAGON     VALUE 'VW '.
-                    88 TOYOTA         VALUE 'TOY'.
-                    88 JAGUAR         VALUE 'JAG'.
-                    88 PEUGEOT        VALUE 'PEU'.
-                    88 BMW            VALUE 'BMW'.
-               10  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
-               10  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-               10  FILLER            PIC X(14) VALUE SPACES.
-           05 SUPPLIERS.
-               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
-               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
-                    88 SUBCONTRACTOR  VALUE 'S'.
-                    88 DISTRIBUTOR    VALUE 'D'.
-                    88 MANUFACTURER   VALUE 'M'.
-                    88 IMPORTER       VALUE 'I'.
-               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
-               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
-               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
-                    88 HIGHEST-QUALITY VALUE '3'.
-                    88 AVERAGE-QUALITY VALUE '2'.
-                    88 LOWEST-QUALITY  VALUE '1'.
-               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
-                    88 GOVT-COMM       VALUE '1'.
-                    88 GOVT-ONLY       VALUE '2'.
-                    88 COMMERCIAL-ONLY VALUE '3'.
-               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
-           05 SUPP-ADDRESS OCCURS 3 TIMES INDEXED BY ADDR-IDX.
-               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
-                  88 ORDER-ADDRESS           VALUE '1'.
-                  88 SCHED-ADDRESS           VALUE '2'.
-                  88 REMIT-ADDRESS           VALUE '3'.
-               10 ADDRESS-1         PIC X(15) VALUE SPACES.
-               10 ADDRESS-2         PIC X(15) VALUE SPACES.
-               10 ADDRESS-3         PIC X(15) VALUE SPACES.
-               10 CITY              PIC X(15) VALUE SPACES.
-               10 ADDR-STATE        PIC X(02) VALUE SPACES.
-               10 ZIP-CODE          PIC 9(10) VALUE ZERO.
-           05 PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
-               10  PO-NUMBER         PIC X(06) VALUE SPACES.
-               10  BUYER-CODE        PIC X(03) VALUE SPACES.
-               10  QUANTITY          PIC S9(7) VALUE ZERO.
-               10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
-               10  ORDER-DATE        PIC 9(08) VALUE ZERO.
-               10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
-
-      *
-       01  WS-ZIP.
-           05  WS-STATE          PIC X(14) VALUE SPACES.
-           05  FILLER            PIC X(1)  VALUE SPACES.
-           05  WS-ST-ABBR        PIC X(2)  VALUE SPACES.
-           05  FILLER            PIC X(2)  VALUE SPACES.
-           05  WS-ZIP-LOW        PIC 9(5)  VALUE SPACES.
-           05  FILLER            PIC X(3)  VALUE SPACES.
-           05  WS-ZIP-HIG        PIC 9(5)  VALUE SPACES.
-
-      *
-       01  WS-PARTS.
-           05  WS-PART-NUMBER       PIC X(23) VALUE SPACES.
-           05  WS-PART-NAME         PIC X(14) VALUE SPACES.
-           05  WS-SPEC-NUMBER       PIC X(07) VALUE SPACES.
-           05  WS-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
-           05  WS-BLUEPRINT-NUMBER  PIC X(05) VALUE SPACES.
-           05  WS-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
-           05  WS-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
-           05  WS-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-                88 WS-CHRYSLER       VALUE 'CHR'.
-                88 WS-FORD           VALUE 'FOR'.
-                88 WS-GM             VALUE 'GM '.
-                88 WS-VOLKSWAGON     VALUE 'VW '.
-                88 WS-TOYOTA         VALUE 'TOY'.
-                88 WS-JAGUAR         VALUE 'JAG'.
-                88 WS-PEUGEOT        VALUE 'PEU'.
-                88 WS-BMW            VALUE 'BMW'.
-           05  WS-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
-           05  WS-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-
-      *
-       01 WS-SUPPLIERS.
-           05  WS-SUPPLIER-CODE     PIC X(05) VALUE SPACES.
-           05  WS-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
-                88 WS-SUBCONTRACTOR  VALUE 'S'.
-                88 WS-DISTRIBUTOR    VALUE 'D'.
-                88 WS-MANUFACTURER   VALUE 'M'.
-                88 WS-IMPORTER       VALUE 'I'.
-           05  WS-SUPPLIER-NAME     PIC X(15) VALUE SPACES.
-           05  WS-SUPPLIER-PERF     PIC 9(03) COMP VALUE ZERO.
-           05  WS-SUPPLIER-RATING   PIC X(01) VALUE SPACES.
-                88 WS-HIGHEST-QUALITY VALUE '3'.
-                88 WS-AVERAGE-QUALITY VALUE '2'.
-                88 WS-LOWEST-QUALITY  VALUE '1'.
-           05  WS-SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
-                88 WS-GOVT-COMM       VALUE '1'.
-                88 WS-GOVT-ONLY       VALUE '2'.
-                88 WS-COMMERCIAL-ONLY VALUE '3'.
-           05  WS-SUPPLIER-ACT-DATE PIC X(08) VALUE SPACES.
-      * A valid data format
-           05 WS-VALID-DATE REDEFINES WS-SUPPLIER-ACT-DATE.
-              10  WS-VALID-MONTH     PIC 9(02).
-                  88   WS-MONTH-TOT  PIC 9(02) VALUE 1 THRU 12.
-                  88   WS-MONTH-31   PIC 9(02) VALUE 1 3 5 7 8 10 12.
-                  88   WS-MONTH-30      PIC 9(02) VALUE 4 6 9 11.
-                  88   WS-MONTH-28-29   PIC 9(02) VALUE 2.
-              10  WS-VALID-DAY       PIC 9(02).
-                  88   WS-DAY-31     PIC 9(02) VALUE 1 THRU 31.
-                  88   WS-DAY-30     PIC 9(02) VALUE 1 THRU 30.
-                  88   WS-DAY-28     PIC 9(02) VALUE 1 THRU 28.
-                  88   WS-DAY-29     PIC 9(02) VALUE 1 THRU 29.
-              10  WS-VALID-YEAR      PIC 9(04).
-                  88   WS-REG-YEAR   PIC 9(04) VALUE 1900 THRU 2020.
-
-      *
-       01  WS-SUPP-ADDRESS.
-           05 WS-ADDRESS-TYPE      PIC X(01) VALUE SPACES.
-              88 WS-ORDER-ADDRESS           VALUE '1'.
-              88 WS-SCHED-ADDRESS           VALUE '2'.
-              88 WS-REMIT-ADDRESS           VALUE '3'.
-           05 WS-ADDRESS-1         PIC X(15) VALUE SPACES.
-           05 WS-ADDRESS-2         PIC X(15) VALUE SPACES.
-           05 WS-ADDRESS-3         PIC X(15) VALUE SPACES.
-           05 WS-CITY              PIC X(15) VALUE SPACES.
-           05 WS-ADDR-STATE        PIC X(02) VALUE SPACES.
-           05 WS-ZIP-CODE          PIC X(05) VALUE SPACES.
-
-      *
-       01  WS-PURCHASE-ORDERS.
-           05  WS-PO-NUMBER           PIC X(06) VALUE SPACES.
-           05  WS-BUYER-CODE          PIC X(03) VALUE SPACES.
-           05  WS-QUANTITY            PIC S9(8) COMP VALUE ZERO.
-           05  WS-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
-           05  WS-ORDER-DATE          PIC X(08) VALUE SPACES.
-           05  WS-DELIVERY-DATE       PIC X(08) VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-       000-PARTMAIN.
-           PERFORM 100-INITIALIZATION.
-           PERFORM 200-PROCESS-DATA THRU 710-EXIT
-                    UNTIL SW-MORE-RECORDS.
-           GOBACK.
-
-       100-INITIALIZATION.
-      *   Open files
-           OPEN INPUT PARTSUPPFILE.
-           OPEN INPUT ZIPFILE.
-           OPEN OUTPUT PARTFILE.
-           OPEN OUTPUT SUPPFILE.
-           OPEN OUTPUT ADDRFILE.
-           OPEN OUTPUT ERRFILE.
-
-           INITIALIZE  PS-REC,
-                       PART-REC.
-           PERFORM 150-READ-A-RECORD.
-
-       150-READ-A-RECORD.
-           READ PARTSUPPFILE
-               AT END
-               MOVE 'Y' TO SW-MORE-RECORDS
-           END-READ.
-       200-PROCESS-DATA.
-           MOVE PS-REC TO PART-SUPP-ADDR-PO.
-           PERFORM 400-SUPPEDIT.
-           MOVE ADDR-REC TO WS-SUPP-ADDRESS.
-           PERFORM 510-READ-A-ZIP.
-           PERFORM 500-ADDREDIT THRU 520-EXIT
-                UNTIL SW-MORE-RECORDS.
-           PERFORM 600-POEDIT.
-      * Required fields
-           MOVE SUPPLIER-CODE TO WS-SUPPLIER-CODE.
-           MOVE SUPPLIER-NAME TO WS-SUPPLIER-NAME.
-           MOVE SUPPLIER-PERF TO WS-SUPPLIER-PERF.
-           PERFORM 150-READ-A-RECORD.
-
-       300-PARTEDIT.
-
-       400-SUPPEDIT.
-           MOVE SUP-REC TO WS-SUPPLIERS.
-      * Evaluate SUPPLIER-TYPE
-           EVALUATE TRUE
-                WHEN SUBCONTRACTOR
-                    IF HIGHEST-QUALITY
-                        MOVE SUPPLIER-TYPE TO WS-SUPPLIER-TYPE
-                    ELSE
-                        GO TO 710-EXIT
-                    END-IF
-                WHEN DISTRIBUTOR
-                WHEN MANUFACTURER
-                WHEN IMPORTER
-                    MOVE SUPPLIER-TYPE TO WS-SUPPLIER-TYPE
-                WHEN OTHER
-                    GO TO 710-EXIT
-           END-EVALUATE.
-      * Evaluate SUPPLIER-RATING
-           EVALUATE TRUE
-                WHEN HIGHEST-QUALITY
-                WHEN AVERAGE-QUALITY
-                WHEN LOWEST-QUALITY
-                    MOVE SUPPLIER-RATING  TO WS-SUPPLIER-RATING
-                WHEN OTHER
-                    GO TO 710-EXIT
-           END-EVALUATE.
-      * Evaluate SUPPLIER-STATUS
-           EVALUATE TRUE
-                WHEN GOVT-COMM
-                WHEN GOVT-ONLY
-                WHEN COMMERCIAL-ONLY
-                    MOVE SUPPLIER-STATUS  TO WS-SUPPLIER-STATUS
-                WHEN OTHER
-                    GO TO 710-EXIT
-           END-EVALUATE.
-
-      * Evaluate SUPPLIER-ACT-DATE
-           EVALUATE TRUE
-                WHEN WS-MONTH-31 ALSO WS-DAY-31
-                WHEN WS-MONTH-30 ALSO WS-DAY-30
-                WHEN WS-MONTH-28-29 ALSO WS-DAY-28
-                WHEN WS-MONTH-28-29 ALSO WS-DAY-29
-                WHEN WS-VALID-YEAR
-                    MOVE SUPPLIER-ACT-DATE  TO WS-SUPPLIER-ACT-DATE
-                WHEN OTHER
-                    GO TO 710-EXIT
-           END-EVALUATE.
-       500-ADDREDIT.
-           MOVE ZIP-REC TO WS-ZIP.
-      * Evaluate ADDRESS-TYPE
-           EVALUATE TRUE
-                WHEN ORDER-ADDRESS
-                WHEN SCHED-ADDRESS
-                WHEN REMIT-ADDRESS
-                     MOVE ADDRESS-1 TO WS-ADDRESS-1
-                     MOVE CITY TO WS-CITY
-                WHEN OTHER
-                    GO TO 520-EXIT
-           END-EVALUATE.
-      * Indexed SEARCH code pattern
-           PERFORM VARYING ADDR-IDX FROM 1 BY 1
-               UNTIL ADDR-IDX > 3 OR DATA-FOUND
-           SET ADDR-IDX TO 1
-      *  Find the qualified state abbreviation and zipcode
-           SEARCH SUPP-ADDRESS
-           WHEN ADDR-STATE (ADDR-IDX)  = WS-ST-ABBR
-                AND WS-ZIP-CODE > WS-ZIP-LOW
-                AND WS-ZIP-CODE < WS-ZIP-HIG
-                MOVE 'Y' TO SW-DATA-FOUND
-                MOVE ADDR-STATE TO WS-ADDR-STATE
-                MOVE ZIP-CODE TO WS-ZIP-CODE
-           END-SEARCH
-           IF SW-DATA-FOUND = 'N'
-               GO TO 520-EXIT
-           END-IF
-           END-PERFORM.
-
-           PERFORM 510-READ-A-ZIP.
-
-       510-READ-A-ZIP.
-           READ ZIPFILE
-               AT END
-               MOVE 'Y' TO SW-MORE-DATA
-           END-READ.
-
-       520-EXIT.
-           EXIT.
-
-       600-POEDIT.
-
-       710-EXIT.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PARTSUPP.
+       AUTHOR. Dave, Hartanto, Hugh Stone, Maruca, Kun.
+       DATE-WRITTEN. 09/06/20.
+       DATE-COMPILED. 09/06/20.
+       SECURITY. NON-CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTSUPPFILE
+           ASSIGN TO PARTSUPPFILE
+             FILE STATUS IS PSCODE.
+
+           SELECT ZIPFILE
+           ASSIGN TO ZIPFILE
+             FILE STATUS IS ZPCODE.
+
+           SELECT PARTFILE
+           ASSIGN TO PARTFILE
+             FILE STATUS IS PTCODE.
+
+           SELECT ADDRFILE
+           ASSIGN TO ADDRFILE
+             FILE STATUS IS ADCODE.
+
+           SELECT SUPPFILE
+           ASSIGN TO SUPPLIERS
+             FILE STATUS IS SPCODE.
+
+           SELECT ERRFILE
+           ASSIGN TO ERRFILE
+             FILE STATUS IS EFCODE.
+
+           SELECT POFILE
+           ASSIGN TO POFILE
+             FILE STATUS IS POCODE.
+
+           SELECT CKPTFILE
+           ASSIGN TO CKPTFILE
+             FILE STATUS IS CKCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Sized to the maximum PART-SUPP-ADDR-PO layout - the fixed
+      * header through PO-COUNT plus 10 SUPP-ADDRESS occurrences and
+      * 10 PURCHASE-ORDER occurrences - so every field the record
+      * layout claims to carry actually falls inside the input record.
+       FD  PARTSUPPFILE
+           RECORD CONTAINS 1276 CHARACTERS
+           DATA RECORD IS PS-REC.
+       01  PS-REC  PIC X(1276).
+
+       FD  ZIPFILE
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS ZIP-REC.
+       01  ZIP-REC  PIC X(133).
+
+       FD  PARTFILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS PART-REC.
+       01  PART-REC  PIC X(100).
+
+       FD  SUPPFILE
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS SUP-REC.
+       01  SUP-REC  PIC X(133).
+
+      * Sized to hold the full WS-ERROR-RECORD, including the complete
+      * PS-REC raw-data portion, so a logged reject always carries the
+      * field that actually caused it instead of a truncated prefix.
+       FD  ERRFILE
+           RECORD CONTAINS 1321 CHARACTERS
+           DATA RECORD IS ERR-REC.
+       01  ERR-REC  PIC X(1321).
+
+       FD  ADDRFILE
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS ADDR-REC.
+       01  ADDR-REC PIC X(133).
+
+       FD  POFILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS PO-REC.
+       01  PO-REC  PIC X(100).
+
+       FD  CKPTFILE
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC  PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PSCODE                  PIC X(2).
+               88 PS-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  PTCODE                  PIC X(2).
+               88 PT-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  SPCODE                  PIC X(2).
+               88 SP-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  EFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  ADCODE                  PIC X(2).
+               88 AD-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  ZPCODE                  PIC X(2).
+               88 AD-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  POCODE                  PIC X(2).
+               88 PO-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+           05  CKCODE                  PIC X(2).
+               88 CK-VALID      VALUE 0.
+               88 NOT-VALID     VALUE 8.
+
+       01  SWITCHES-IN-PROGRAM.
+           05  SW-MORE-DATA              PIC X VALUE 'N'.
+               88  END-OF-DATA                 VALUE 'Y'.
+           05  SW-MORE-RECORDS           PIC X VALUE 'N'.
+               88  END-OF-RECORD               VALUE 'Y'.
+           05  SW-DATA-FOUND          PIC X VALUE 'N'.
+               88  DATA-FOUND               VALUE 'Y'.
+           05  SW-YEAR-IN-WINDOW      PIC X VALUE 'N'.
+               88  WS-YEAR-IN-WINDOW        VALUE 'Y'.
+           05  SW-CKPT-FOUND          PIC X VALUE 'N'.
+               88  CKPT-FOUND               VALUE 'Y'.
+      ******************************************************************
+      **** THIS CODE SNNIPETS CITE FROM
+      **** THE COPYBOOK
+      ******************************************************************
+
+      * COPYBOOK PARTSUPP
+      * PART-SUPP-ADDR-PO CARRIES TWO SEPARATE VARIABLE-OCCURRENCE
+      * TABLES - SUPP-ADDRESS (DEPENDING ON ADDR-COUNT) AND
+      * PURCHASE-ORDER (DEPENDING ON PO-COUNT).  STANDARD COBOL LIMITS
+      * A RECORD TO ONE OCCURS DEPENDING ON TABLE, IN THE LAST
+      * POSITION.  THE COMPLEXODO COMPILER OPTION MUST BE SPECIFIED
+      * WHEN THIS MEMBER IS COMPILED TO LIFT THAT RESTRICTION.
+        01  PART-SUPP-ADDR-PO.
+           05  TRANS-CODE        PIC X(01) VALUE SPACES.
+               88 TRANS-ADD        VALUE 'A'.
+               88 TRANS-CHANGE     VALUE 'C'.
+               88 TRANS-DELETE     VALUE 'D'.
+           05 PARTS.
+               10  PART-NUMBER       PIC X(23) VALUE SPACES.
+               10  PART-NAME         PIC X(14) VALUE SPACES.
+               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
+               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+               10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
+               10  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+                    88 CHRYSLER       VALUE 'CHR'.
+                    88 FORD           VALUE 'FOR'.
+                    88 GM             VALUE 'GM '.
+                    88 VOLKSWAGON     VALUE 'VW '.
+                    88 TOYOTA         VALUE 'TOY'.
+                    88 JAGUAR         VALUE 'JAG'.
+                    88 PEUGEOT        VALUE 'PEU'.
+                    88 BMW            VALUE 'BMW'.
+               10  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+               10  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+               10  FILLER            PIC X(14) VALUE SPACES.
+           05 SUPPLIERS.
+               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+                    88 SUBCONTRACTOR  VALUE 'S'.
+                    88 DISTRIBUTOR    VALUE 'D'.
+                    88 MANUFACTURER   VALUE 'M'.
+                    88 IMPORTER       VALUE 'I'.
+               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
+               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+                    88 HIGHEST-QUALITY VALUE '3'.
+                    88 AVERAGE-QUALITY VALUE '2'.
+                    88 LOWEST-QUALITY  VALUE '1'.
+               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+                    88 GOVT-COMM       VALUE '1'.
+                    88 GOVT-ONLY       VALUE '2'.
+                    88 COMMERCIAL-ONLY VALUE '3'.
+               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+               10  ADDR-COUNT        PIC 9(02) VALUE 1.
+               10  PO-COUNT          PIC 9(02) VALUE 1.
+           05 SUPP-ADDRESS OCCURS 1 TO 10 TIMES
+                   DEPENDING ON ADDR-COUNT
+                   INDEXED BY ADDR-IDX.
+               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+                  88 ORDER-ADDRESS           VALUE '1'.
+                  88 SCHED-ADDRESS           VALUE '2'.
+                  88 REMIT-ADDRESS           VALUE '3'.
+               10 ADDRESS-1         PIC X(15) VALUE SPACES.
+               10 ADDRESS-2         PIC X(15) VALUE SPACES.
+               10 ADDRESS-3         PIC X(15) VALUE SPACES.
+               10 CITY              PIC X(15) VALUE SPACES.
+               10 ADDR-STATE        PIC X(02) VALUE SPACES.
+               10 ZIP-CODE          PIC 9(10) VALUE ZERO.
+           05 PURCHASE-ORDER OCCURS 1 TO 10 TIMES
+                   DEPENDING ON PO-COUNT
+                   INDEXED BY PO-IDX.
+               10  PO-NUMBER         PIC X(06) VALUE SPACES.
+               10  BUYER-CODE        PIC X(03) VALUE SPACES.
+               10  QUANTITY          PIC S9(7) VALUE ZERO.
+               10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+               10  ORDER-DATE        PIC 9(08) VALUE ZERO.
+               10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
+
+      *
+       01  WS-ZIP.
+           05  WS-STATE          PIC X(14) VALUE SPACES.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-ST-ABBR        PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-ZIP-LOW        PIC 9(5)  VALUE ZERO.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  WS-ZIP-HIG        PIC 9(5)  VALUE ZERO.
+
+      * In-memory table of every ZIPFILE range, loaded once at start up
+      * so an address can be checked against all of a state's zip
+      * bands instead of just whichever ZIP-REC happened to be read
+      * last.  5000 entries is well past current ZIPFILE volumes; if
+      * that margin is ever exhausted 111-READ-ZIP-TABLE-ENTRY abends
+      * the run rather than silently dropping the ranges past it.
+       01  WS-ZIP-TABLE-CONTROL.
+           05  WS-ZIP-TABLE-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05  WS-ZIP-TABLE-OVERFLOW   PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-ZIP-TABLE.
+           05  WS-ZIP-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-ZIP-TABLE-COUNT
+                   INDEXED BY ZIP-TBL-IDX.
+               10  WS-ST-ABBR-TBL      PIC X(02) VALUE SPACES.
+               10  WS-ZIP-LOW-TBL      PIC 9(05) VALUE ZERO.
+               10  WS-ZIP-HIG-TBL      PIC 9(05) VALUE ZERO.
+
+      *
+       01  WS-PARTS.
+           05  WS-PART-NUMBER       PIC X(23) VALUE SPACES.
+           05  WS-PART-NAME         PIC X(14) VALUE SPACES.
+           05  WS-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+           05  WS-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+           05  WS-BLUEPRINT-NUMBER  PIC X(05) VALUE SPACES.
+           05  WS-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+           05  WS-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+           05  WS-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+                88 WS-CHRYSLER       VALUE 'CHR'.
+                88 WS-FORD           VALUE 'FOR'.
+                88 WS-GM             VALUE 'GM '.
+                88 WS-VOLKSWAGON     VALUE 'VW '.
+                88 WS-TOYOTA         VALUE 'TOY'.
+                88 WS-JAGUAR         VALUE 'JAG'.
+                88 WS-PEUGEOT        VALUE 'PEU'.
+                88 WS-BMW            VALUE 'BMW'.
+           05  WS-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
+           05  WS-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+
+      *
+       01 WS-SUPPLIERS.
+           05  WS-SUPPLIER-CODE     PIC X(05) VALUE SPACES.
+           05  WS-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+                88 WS-SUBCONTRACTOR  VALUE 'S'.
+                88 WS-DISTRIBUTOR    VALUE 'D'.
+                88 WS-MANUFACTURER   VALUE 'M'.
+                88 WS-IMPORTER       VALUE 'I'.
+           05  WS-SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+           05  WS-SUPPLIER-PERF     PIC 9(03) COMP VALUE ZERO.
+           05  WS-SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+                88 WS-HIGHEST-QUALITY VALUE '3'.
+                88 WS-AVERAGE-QUALITY VALUE '2'.
+                88 WS-LOWEST-QUALITY  VALUE '1'.
+           05  WS-SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+                88 WS-GOVT-COMM       VALUE '1'.
+                88 WS-GOVT-ONLY       VALUE '2'.
+                88 WS-COMMERCIAL-ONLY VALUE '3'.
+           05  WS-SUPPLIER-ACT-DATE PIC X(08) VALUE SPACES.
+      * A valid data format
+           05 WS-VALID-DATE REDEFINES WS-SUPPLIER-ACT-DATE.
+              10  WS-VALID-MONTH     PIC 9(02).
+                  88   WS-MONTH-31   VALUE 1 3 5 7 8 10 12.
+                  88   WS-MONTH-30      VALUE 4 6 9 11.
+                  88   WS-MONTH-28-29   VALUE 2.
+              10  WS-VALID-DAY       PIC 9(02).
+                  88   WS-DAY-31     VALUE 1 THRU 31.
+                  88   WS-DAY-30     VALUE 1 THRU 30.
+                  88   WS-DAY-28     VALUE 1 THRU 28.
+                  88   WS-DAY-29     VALUE 1 THRU 29.
+              10  WS-VALID-YEAR      PIC 9(04).
+
+      *
+       01  WS-PURCHASE-ORDERS.
+           05  WS-PO-NUMBER           PIC X(06) VALUE SPACES.
+           05  WS-BUYER-CODE          PIC X(03) VALUE SPACES.
+           05  WS-QUANTITY            PIC S9(8) COMP VALUE ZERO.
+           05  WS-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+      * ORDER-DATE/DELIVERY-DATE are MMDDYYYY, the same convention
+      * WS-VALID-DATE already decomposes SUPPLIER-ACT-DATE by - broken
+      * out here the same way so the two dates can be put into
+      * chronological (YYYYMMDD) order before comparing them.
+           05  WS-ORDER-DATE          PIC X(08) VALUE SPACES.
+           05  WS-ORDER-DATE-PARTS REDEFINES WS-ORDER-DATE.
+               10  WS-ORDER-MONTH     PIC 9(02).
+               10  WS-ORDER-DAY       PIC 9(02).
+               10  WS-ORDER-YEAR      PIC 9(04).
+           05  WS-DELIVERY-DATE       PIC X(08) VALUE SPACES.
+           05  WS-DELIVERY-DATE-PARTS REDEFINES WS-DELIVERY-DATE.
+               10  WS-DELIVERY-MONTH  PIC 9(02).
+               10  WS-DELIVERY-DAY    PIC 9(02).
+               10  WS-DELIVERY-YEAR   PIC 9(04).
+           05  WS-ORDER-DATE-YMD      PIC 9(08) COMP VALUE ZERO.
+           05  WS-DELIVERY-DATE-YMD   PIC 9(08) COMP VALUE ZERO.
+
+      * Work area used to build the PARTFILE output record.
+       01  WS-PART-OUT-REC.
+           05  PART-OUT-TRANS-CODE       PIC X(01) VALUE SPACES.
+           05  PART-OUT-PART-NUMBER      PIC X(23) VALUE SPACES.
+           05  PART-OUT-PART-NAME        PIC X(14) VALUE SPACES.
+           05  PART-OUT-VEHICLE-MAKE     PIC X(03) VALUE SPACES.
+           05  PART-OUT-WEEKS-LEAD-TIME  PIC 9(03) VALUE ZERO.
+           05  FILLER                    PIC X(56) VALUE SPACES.
+
+      * Work area used to build the SUPPFILE output record.
+       01  WS-SUP-OUT-REC.
+           05  SUP-OUT-TRANS-CODE        PIC X(01) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
+           05  SUP-OUT-SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+           05  SUP-OUT-SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+           05  FILLER                    PIC X(93) VALUE SPACES.
+
+      * Work area used to build the ADDRFILE output record.
+       01  WS-ADDR-OUT-REC.
+           05  ADDR-OUT-TRANS-CODE       PIC X(01) VALUE SPACES.
+           05  ADDR-OUT-SUPPLIER-CODE    PIC X(10) VALUE SPACES.
+           05  ADDR-OUT-ADDRESS-TYPE     PIC X(01) VALUE SPACES.
+           05  ADDR-OUT-ADDRESS-1        PIC X(15) VALUE SPACES.
+           05  ADDR-OUT-CITY             PIC X(15) VALUE SPACES.
+           05  ADDR-OUT-ADDR-STATE       PIC X(02) VALUE SPACES.
+           05  ADDR-OUT-ZIP-CODE         PIC 9(10) VALUE ZERO.
+           05  FILLER                    PIC X(79) VALUE SPACES.
+
+      * Work area used to build the POFILE output record.
+       01  WS-PO-OUT-REC.
+           05  PO-OUT-TRANS-CODE         PIC X(01) VALUE SPACES.
+           05  PO-OUT-SUPPLIER-CODE      PIC X(10) VALUE SPACES.
+           05  PO-OUT-PO-NUMBER          PIC X(06) VALUE SPACES.
+           05  PO-OUT-BUYER-CODE         PIC X(03) VALUE SPACES.
+           05  PO-OUT-QUANTITY           PIC S9(07) VALUE ZERO.
+           05  PO-OUT-UNIT-PRICE         PIC S9(07)V99 VALUE ZERO.
+           05  PO-OUT-ORDER-DATE         PIC 9(08) VALUE ZERO.
+           05  PO-OUT-DELIVERY-DATE      PIC 9(08) VALUE ZERO.
+           05  FILLER                    PIC X(48) VALUE SPACES.
+
+      * Rejected PS-REC plus the reason it failed edit, for ERRFILE.
+       01  WS-ERROR-RECORD.
+           05  WS-ERR-SOURCE             PIC X(10) VALUE SPACES.
+           05  WS-ERR-REASON             PIC X(35) VALUE SPACES.
+           05  WS-ERR-RAW-DATA           PIC X(1276) VALUE SPACES.
+
+      * End-of-job control/balancing counts.
+       01  WS-CONTROL-COUNTERS.
+           05  WS-PS-RECORDS-READ        PIC 9(07) COMP VALUE ZERO.
+           05  WS-PARTS-ACCEPTED         PIC 9(07) COMP VALUE ZERO.
+           05  WS-PARTS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+           05  WS-SUPP-ACCEPTED          PIC 9(07) COMP VALUE ZERO.
+           05  WS-SUPP-REJ-TYPE          PIC 9(07) COMP VALUE ZERO.
+           05  WS-SUPP-REJ-RATING        PIC 9(07) COMP VALUE ZERO.
+           05  WS-SUPP-REJ-STATUS        PIC 9(07) COMP VALUE ZERO.
+           05  WS-SUPP-REJ-DATE          PIC 9(07) COMP VALUE ZERO.
+           05  WS-ADDR-MATCHED           PIC 9(07) COMP VALUE ZERO.
+           05  WS-ADDR-UNMATCHED         PIC 9(07) COMP VALUE ZERO.
+           05  WS-PO-PROCESSED           PIC 9(07) COMP VALUE ZERO.
+           05  WS-PO-REJECTED            PIC 9(07) COMP VALUE ZERO.
+           05  WS-DELETES-PROCESSED      PIC 9(07) COMP VALUE ZERO.
+           05  WS-TRANS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+           05  WS-PS-RECORDS-SKIPPED     PIC 9(07) COMP VALUE ZERO.
+
+      * Checkpoint/restart control. Position is the count of PS-REC
+      * records successfully processed so far this run; every
+      * WS-CHECKPOINT-INTERVAL records that position is written to
+      * CKPTFILE so a restart can skip back up to it instead of
+      * starting over at record one.
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 1000.
+           05  WS-RESTART-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-TOTAL-RECORDS-POSITION PIC 9(07) COMP VALUE ZERO.
+           05  WS-CKPT-QUOTIENT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-CKPT-REMAINDER         PIC 9(05) COMP VALUE ZERO.
+           05  WS-SKIP-INDEX             PIC 9(07) COMP VALUE ZERO.
+
+      * Rolls the supplier activation date's upper valid year forward
+      * to the system date at the start of each run, instead of the
+      * window being pinned to a year that was once "the future".
+       01  WS-RUN-DATE-AREAS.
+           05  WS-RUN-TODAY              PIC X(08) VALUE ZEROES.
+           05  WS-RUN-TODAY-YEAR REDEFINES WS-RUN-TODAY.
+               10  WS-RUN-CURRENT-YEAR   PIC 9(04).
+               10  FILLER                PIC X(04).
+           05  WS-YEAR-FUTURE-BUFFER     PIC 9(02) VALUE 5.
+           05  WS-MAX-VALID-YEAR         PIC 9(04) VALUE 2020.
+
+
+       PROCEDURE DIVISION.
+       000-PARTMAIN.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-DATA THRU 200-EXIT
+                    UNTIL END-OF-RECORD.
+           PERFORM 900-CONTROL-REPORT.
+           PERFORM 950-CLOSE-FILES.
+           GOBACK.
+
+       100-INITIALIZATION.
+      *   Open files
+           OPEN INPUT PARTSUPPFILE.
+           OPEN INPUT ZIPFILE.
+
+      *   Find out before the output files are opened whether CKPTFILE
+      *   carries a position from an earlier run, so a restart can
+      *   extend those files instead of opening them OUTPUT and wiping
+      *   out everything already written for the records being
+      *   skipped over below.
+           PERFORM 105-DETERMINE-RESTART THRU 105-EXIT.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND PARTFILE
+               OPEN EXTEND SUPPFILE
+               OPEN EXTEND ADDRFILE
+               OPEN EXTEND ERRFILE
+               OPEN EXTEND POFILE
+           ELSE
+               OPEN OUTPUT PARTFILE
+               OPEN OUTPUT SUPPFILE
+               OPEN OUTPUT ADDRFILE
+               OPEN OUTPUT ERRFILE
+               OPEN OUTPUT POFILE
+           END-IF.
+
+           INITIALIZE  PS-REC,
+                       PART-REC.
+
+      *   Roll the supplier activation date's valid year window
+      *   forward to today's year instead of a year pinned at
+      *   coding time.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-TODAY.
+           COMPUTE WS-MAX-VALID-YEAR =
+               WS-RUN-CURRENT-YEAR + WS-YEAR-FUTURE-BUFFER.
+
+           PERFORM 110-LOAD-ZIP-TABLE THRU 110-EXIT.
+
+           PERFORM 130-CHECKPOINT-RESTART THRU 130-EXIT.
+
+           PERFORM 150-READ-A-RECORD.
+
+      * Find out whether CKPTFILE carries a position from an earlier
+      * run that abended partway through. Leaves WS-RESTART-COUNT at
+      * zero, and SW-CKPT-FOUND set to 'N', when this is a clean start.
+       105-DETERMINE-RESTART.
+           MOVE 'N' TO SW-CKPT-FOUND.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CKPTFILE.
+           IF CK-VALID
+               PERFORM 131-READ-CHECKPOINT THRU 131-EXIT
+               IF CKPT-FOUND
+                   MOVE CKPT-REC TO WS-RESTART-COUNT
+               END-IF
+               CLOSE CKPTFILE
+           END-IF.
+       105-EXIT.
+           EXIT.
+
+      * Pick up where the last run left off instead of always starting
+      * PARTSUPPFILE at record one - skip back up to the position
+      * 105-DETERMINE-RESTART found before the main read loop starts.
+       130-CHECKPOINT-RESTART.
+           PERFORM 132-SKIP-ONE-RECORD THRU 132-EXIT
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+               OR END-OF-RECORD.
+           MOVE WS-RESTART-COUNT TO WS-TOTAL-RECORDS-POSITION.
+       130-EXIT.
+           EXIT.
+
+       131-READ-CHECKPOINT.
+           READ CKPTFILE
+               AT END
+                   MOVE 'N' TO SW-CKPT-FOUND
+               NOT AT END
+                   MOVE 'Y' TO SW-CKPT-FOUND
+           END-READ.
+       131-EXIT.
+           EXIT.
+
+      * Re-reads and discards one PARTSUPPFILE record already covered
+      * by a prior run, so the main loop resumes just past the last
+      * checkpointed position instead of reprocessing it.
+       132-SKIP-ONE-RECORD.
+           READ PARTSUPPFILE
+               AT END
+                   MOVE 'Y' TO SW-MORE-RECORDS
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-RECORDS-POSITION
+                   ADD 1 TO WS-PS-RECORDS-SKIPPED
+           END-READ.
+       132-EXIT.
+           EXIT.
+
+      * Read every ZIPFILE record into a table once at start up so an
+      * address can be checked against every range on file for its
+      * state, not just whichever single ZIP-REC happens to be read
+      * next.
+       110-LOAD-ZIP-TABLE.
+           MOVE ZERO TO WS-ZIP-TABLE-COUNT.
+           MOVE 'N' TO SW-MORE-DATA.
+           PERFORM 111-READ-ZIP-TABLE-ENTRY THRU 111-EXIT
+               UNTIL END-OF-DATA.
+           CLOSE ZIPFILE.
+       110-EXIT.
+           EXIT.
+
+       111-READ-ZIP-TABLE-ENTRY.
+           READ ZIPFILE
+               AT END
+                   MOVE 'Y' TO SW-MORE-DATA
+               NOT AT END
+                   MOVE ZIP-REC TO WS-ZIP
+                   IF WS-ZIP-TABLE-COUNT < 5000
+                       ADD 1 TO WS-ZIP-TABLE-COUNT
+                       MOVE WS-ST-ABBR TO
+                           WS-ST-ABBR-TBL (WS-ZIP-TABLE-COUNT)
+                       MOVE WS-ZIP-LOW TO
+                           WS-ZIP-LOW-TBL (WS-ZIP-TABLE-COUNT)
+                       MOVE WS-ZIP-HIG TO
+                           WS-ZIP-HIG-TBL (WS-ZIP-TABLE-COUNT)
+                   ELSE
+                       ADD 1 TO WS-ZIP-TABLE-OVERFLOW
+                       DISPLAY 'PARTSUPP - WS-ZIP-TABLE IS FULL AT '
+                           '5000 ENTRIES - ZIPFILE HAS MORE RANGES '
+                           'THAN THE TABLE CAN HOLD'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-READ.
+       111-EXIT.
+           EXIT.
+
+       150-READ-A-RECORD.
+           READ PARTSUPPFILE
+               AT END
+                   MOVE 'Y' TO SW-MORE-RECORDS
+           END-READ.
+       150-EXIT.
+           EXIT.
+
+      * Drop a checkpoint every WS-CHECKPOINT-INTERVAL records instead
+      * of on every single one, so a restart loses at most one
+      * interval's worth of work instead of costing a WRITE per record.
+       160-CHECKPOINT-CHECK.
+           DIVIDE WS-TOTAL-RECORDS-POSITION BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 161-WRITE-CHECKPOINT THRU 161-EXIT
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+      * CKPTFILE only ever holds a single current position, so each
+      * checkpoint reopens it OUTPUT to replace whatever was there
+      * rather than appending - there is no dynamic REWRITE for a
+      * sequential file on this platform.
+       161-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE WS-TOTAL-RECORDS-POSITION TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPTFILE.
+       161-EXIT.
+           EXIT.
+
+       200-PROCESS-DATA.
+           ADD 1 TO WS-PS-RECORDS-READ.
+      * PART-SUPP-ADDR-PO still carries whatever ADDR-COUNT/PO-COUNT
+      * were clamped to for the PREVIOUS record (or the level-88 VALUE
+      * 1 default on the very first record). A MOVE into a group with
+      * OCCURS DEPENDING ON tables only moves as many bytes as the
+      * RECEIVING item's depending-on fields call for at the moment of
+      * the move, so with a leftover count of 1 only the first 250
+      * bytes of the 1276-byte PS-REC would ever actually land in
+      * PART-SUPP-ADDR-PO. Force both counts to their table maximum
+      * first so the whole record always moves; the true incoming
+      * counts sit ahead of both tables and overwrite these as part of
+      * that same move.
+           MOVE 10 TO ADDR-COUNT.
+           MOVE 10 TO PO-COUNT.
+           MOVE PS-REC TO PART-SUPP-ADDR-PO.
+      * ADDR-COUNT/PO-COUNT come off the input record - clamp them to
+      * the table's OCCURS range so a bad count can't blow up the
+      * subscript instead of just getting edited out record by record.
+           IF ADDR-COUNT < 1
+               MOVE 1 TO ADDR-COUNT
+           END-IF.
+           IF ADDR-COUNT > 10
+               MOVE 10 TO ADDR-COUNT
+           END-IF.
+           IF PO-COUNT < 1
+               MOVE 1 TO PO-COUNT
+           END-IF.
+           IF PO-COUNT > 10
+               MOVE 10 TO PO-COUNT
+           END-IF.
+      * TRANS-CODE picks a full add/change extract vs. a delete vs.
+      * a rejected transaction code - incremental updates don't always
+      * carry a full, edit-worthy record the way an add/change does.
+           EVALUATE TRUE
+                WHEN TRANS-DELETE
+                    PERFORM 250-PROCESS-DELETE THRU 250-EXIT
+                WHEN TRANS-ADD
+                WHEN TRANS-CHANGE
+                    PERFORM 300-PARTEDIT THRU 300-EXIT
+                    PERFORM 400-SUPPEDIT THRU 400-EXIT
+                    PERFORM 500-ADDREDIT THRU 520-EXIT
+                         VARYING ADDR-IDX FROM 1 BY 1
+                         UNTIL ADDR-IDX > ADDR-COUNT
+                    PERFORM 600-POEDIT THRU 600-EXIT
+                         VARYING PO-IDX FROM 1 BY 1
+                         UNTIL PO-IDX > PO-COUNT
+               WHEN OTHER
+                    MOVE 'TRANS' TO WS-ERR-SOURCE
+                    MOVE 'INVALID TRANSACTION CODE' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-TRANS-REJECTED
+           END-EVALUATE.
+      * Required fields
+           MOVE SUPPLIER-CODE TO WS-SUPPLIER-CODE.
+           MOVE SUPPLIER-NAME TO WS-SUPPLIER-NAME.
+           MOVE SUPPLIER-PERF TO WS-SUPPLIER-PERF.
+      * Checkpoint only after this record has actually completed the
+      * EVALUATE above - checkpointing at READ time would let a
+      * restart skip a record that was never processed in either run.
+           ADD 1 TO WS-TOTAL-RECORDS-POSITION.
+           PERFORM 160-CHECKPOINT-CHECK THRU 160-EXIT.
+           PERFORM 150-READ-A-RECORD.
+       200-EXIT.
+           EXIT.
+
+       250-PROCESS-DELETE.
+      * A delete only needs to carry the key forward so downstream
+      * PARTFILE/SUPPFILE updates know which record to remove - it
+      * does not go through the add/change edit chain at all.
+           MOVE SPACES TO WS-PART-OUT-REC.
+           MOVE TRANS-CODE TO PART-OUT-TRANS-CODE.
+           MOVE PART-NUMBER TO PART-OUT-PART-NUMBER.
+           MOVE WS-PART-OUT-REC TO PART-REC.
+           WRITE PART-REC.
+
+           MOVE SPACES TO WS-SUP-OUT-REC.
+           MOVE TRANS-CODE TO SUP-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO SUP-OUT-SUPPLIER-CODE.
+           MOVE WS-SUP-OUT-REC TO SUP-REC.
+           WRITE SUP-REC.
+
+           PERFORM 260-DELETE-ADDRESS THRU 260-EXIT
+                VARYING ADDR-IDX FROM 1 BY 1
+                UNTIL ADDR-IDX > ADDR-COUNT.
+           PERFORM 270-DELETE-PO THRU 270-EXIT
+                VARYING PO-IDX FROM 1 BY 1
+                UNTIL PO-IDX > PO-COUNT.
+
+           ADD 1 TO WS-DELETES-PROCESSED.
+       250-EXIT.
+           EXIT.
+
+      * Close out one address at a time (order/sched/remit) by key
+      * rather than just the supplier as a whole, the way a single-
+      * address delete is the stated scenario for this transaction.
+       260-DELETE-ADDRESS.
+           MOVE SPACES TO WS-ADDR-OUT-REC.
+           MOVE TRANS-CODE TO ADDR-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO ADDR-OUT-SUPPLIER-CODE.
+           MOVE ADDRESS-TYPE (ADDR-IDX) TO ADDR-OUT-ADDRESS-TYPE.
+           MOVE WS-ADDR-OUT-REC TO ADDR-REC.
+           WRITE ADDR-REC.
+       260-EXIT.
+           EXIT.
+
+       270-DELETE-PO.
+           MOVE SPACES TO WS-PO-OUT-REC.
+           MOVE TRANS-CODE TO PO-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO PO-OUT-SUPPLIER-CODE.
+           MOVE PO-NUMBER (PO-IDX) TO PO-OUT-PO-NUMBER.
+           MOVE WS-PO-OUT-REC TO PO-REC.
+           WRITE PO-REC.
+       270-EXIT.
+           EXIT.
+
+       300-PARTEDIT.
+           IF PART-NUMBER = SPACES
+               MOVE 'PART' TO WS-ERR-SOURCE
+               MOVE 'MISSING PART NUMBER' TO WS-ERR-REASON
+               MOVE PS-REC TO WS-ERR-RAW-DATA
+               PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+               ADD 1 TO WS-PARTS-REJECTED
+               GO TO 300-EXIT
+           END-IF.
+      * Evaluate VEHICLE-MAKE
+           EVALUATE TRUE
+                WHEN CHRYSLER
+                WHEN FORD
+                WHEN GM
+                WHEN VOLKSWAGON
+                WHEN TOYOTA
+                WHEN JAGUAR
+                WHEN PEUGEOT
+                WHEN BMW
+                    MOVE VEHICLE-MAKE TO WS-VEHICLE-MAKE
+                WHEN OTHER
+                    MOVE 'PART' TO WS-ERR-SOURCE
+                    MOVE 'INVALID VEHICLE MAKE' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-PARTS-REJECTED
+                    GO TO 300-EXIT
+           END-EVALUATE.
+           MOVE PART-NUMBER TO WS-PART-NUMBER.
+           MOVE PART-NAME TO WS-PART-NAME.
+           MOVE WEEKS-LEAD-TIME TO WS-WEEKS-LEAD-TIME.
+
+           MOVE SPACES TO WS-PART-OUT-REC.
+           MOVE TRANS-CODE TO PART-OUT-TRANS-CODE.
+           MOVE WS-PART-NUMBER TO PART-OUT-PART-NUMBER.
+           MOVE WS-PART-NAME TO PART-OUT-PART-NAME.
+           MOVE WS-VEHICLE-MAKE TO PART-OUT-VEHICLE-MAKE.
+           MOVE WEEKS-LEAD-TIME TO PART-OUT-WEEKS-LEAD-TIME.
+           MOVE WS-PART-OUT-REC TO PART-REC.
+           WRITE PART-REC.
+           ADD 1 TO WS-PARTS-ACCEPTED.
+       300-EXIT.
+           EXIT.
+
+       400-SUPPEDIT.
+           MOVE SUP-REC TO WS-SUPPLIERS.
+      * Evaluate SUPPLIER-TYPE
+           EVALUATE TRUE
+                WHEN SUBCONTRACTOR
+                    IF HIGHEST-QUALITY
+                        MOVE SUPPLIER-TYPE TO WS-SUPPLIER-TYPE
+                    ELSE
+                        MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                        MOVE 'SUBCONTRACTOR BELOW HIGHEST QUALITY'
+                            TO WS-ERR-REASON
+                        MOVE PS-REC TO WS-ERR-RAW-DATA
+                        PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                        ADD 1 TO WS-SUPP-REJ-TYPE
+                        GO TO 400-EXIT
+                    END-IF
+                WHEN DISTRIBUTOR
+                WHEN MANUFACTURER
+                    MOVE SUPPLIER-TYPE TO WS-SUPPLIER-TYPE
+                WHEN IMPORTER
+                    IF GOVT-ONLY AND LOWEST-QUALITY
+                        MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                        MOVE 'GOVT-ONLY IMPORTER BELOW MIN RATING'
+                            TO WS-ERR-REASON
+                        MOVE PS-REC TO WS-ERR-RAW-DATA
+                        PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                        ADD 1 TO WS-SUPP-REJ-TYPE
+                        GO TO 400-EXIT
+                    ELSE
+                        MOVE SUPPLIER-TYPE TO WS-SUPPLIER-TYPE
+                    END-IF
+                WHEN OTHER
+                    MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                    MOVE 'INVALID SUPPLIER TYPE' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-SUPP-REJ-TYPE
+                    GO TO 400-EXIT
+           END-EVALUATE.
+      * Evaluate SUPPLIER-RATING
+           EVALUATE TRUE
+                WHEN HIGHEST-QUALITY
+                WHEN AVERAGE-QUALITY
+                WHEN LOWEST-QUALITY
+                    MOVE SUPPLIER-RATING  TO WS-SUPPLIER-RATING
+                WHEN OTHER
+                    MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                    MOVE 'INVALID SUPPLIER RATING' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-SUPP-REJ-RATING
+                    GO TO 400-EXIT
+           END-EVALUATE.
+      * Evaluate SUPPLIER-STATUS
+           EVALUATE TRUE
+                WHEN GOVT-COMM
+                WHEN GOVT-ONLY
+                WHEN COMMERCIAL-ONLY
+                    MOVE SUPPLIER-STATUS  TO WS-SUPPLIER-STATUS
+                WHEN OTHER
+                    MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                    MOVE 'INVALID SUPPLIER STATUS' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-SUPP-REJ-STATUS
+                    GO TO 400-EXIT
+           END-EVALUATE.
+
+      * Evaluate SUPPLIER-ACT-DATE
+           MOVE SUPPLIER-ACT-DATE TO WS-SUPPLIER-ACT-DATE.
+           MOVE 'N' TO SW-YEAR-IN-WINDOW.
+           IF WS-VALID-YEAR >= 1900
+               AND WS-VALID-YEAR <= WS-MAX-VALID-YEAR
+               MOVE 'Y' TO SW-YEAR-IN-WINDOW
+           END-IF.
+           EVALUATE TRUE
+                WHEN WS-MONTH-31 AND WS-DAY-31 AND WS-YEAR-IN-WINDOW
+                WHEN WS-MONTH-30 AND WS-DAY-30 AND WS-YEAR-IN-WINDOW
+                WHEN WS-MONTH-28-29 AND WS-DAY-28 AND WS-YEAR-IN-WINDOW
+                WHEN WS-MONTH-28-29 AND WS-DAY-29 AND WS-YEAR-IN-WINDOW
+                    CONTINUE
+                WHEN OTHER
+                    MOVE 'SUPPLIER' TO WS-ERR-SOURCE
+                    MOVE 'INVALID SUPPLIER ACTIVATION DATE'
+                        TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-SUPP-REJ-DATE
+                    GO TO 400-EXIT
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-SUP-OUT-REC.
+           MOVE TRANS-CODE TO SUP-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO SUP-OUT-SUPPLIER-CODE.
+           MOVE WS-SUPPLIER-TYPE TO SUP-OUT-SUPPLIER-TYPE.
+           MOVE SUPPLIER-NAME TO SUP-OUT-SUPPLIER-NAME.
+           MOVE SUPPLIER-PERF TO SUP-OUT-SUPPLIER-PERF.
+           MOVE WS-SUPPLIER-RATING TO SUP-OUT-SUPPLIER-RATING.
+           MOVE WS-SUPPLIER-STATUS TO SUP-OUT-SUPPLIER-STATUS.
+           MOVE SUPPLIER-ACT-DATE TO SUP-OUT-SUPPLIER-ACT-DATE.
+           MOVE WS-SUP-OUT-REC TO SUP-REC.
+           WRITE SUP-REC.
+           ADD 1 TO WS-SUPP-ACCEPTED.
+       400-EXIT.
+           EXIT.
+
+       500-ADDREDIT.
+      * Evaluate ADDRESS-TYPE
+           EVALUATE TRUE
+                WHEN ORDER-ADDRESS (ADDR-IDX)
+                WHEN SCHED-ADDRESS (ADDR-IDX)
+                WHEN REMIT-ADDRESS (ADDR-IDX)
+                     CONTINUE
+                WHEN OTHER
+                    MOVE 'ADDRESS' TO WS-ERR-SOURCE
+                    MOVE 'INVALID ADDRESS TYPE' TO WS-ERR-REASON
+                    MOVE PS-REC TO WS-ERR-RAW-DATA
+                    PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+                    ADD 1 TO WS-ADDR-UNMATCHED
+                    GO TO 520-EXIT
+           END-EVALUATE.
+      *  Check every zip range on file for this address's state
+      *  before giving up on it, not just one band.
+           MOVE 'N' TO SW-DATA-FOUND.
+           SET ZIP-TBL-IDX TO 1.
+           SEARCH WS-ZIP-ENTRY
+               AT END
+                   MOVE 'N' TO SW-DATA-FOUND
+               WHEN ADDR-STATE (ADDR-IDX) = WS-ST-ABBR-TBL (ZIP-TBL-IDX)
+                    AND ZIP-CODE (ADDR-IDX) >=
+                        WS-ZIP-LOW-TBL (ZIP-TBL-IDX)
+                    AND ZIP-CODE (ADDR-IDX) <=
+                        WS-ZIP-HIG-TBL (ZIP-TBL-IDX)
+                   MOVE 'Y' TO SW-DATA-FOUND
+           END-SEARCH.
+           IF SW-DATA-FOUND = 'N'
+               MOVE 'ADDRESS' TO WS-ERR-SOURCE
+               MOVE 'NO ZIP RANGE MATCH' TO WS-ERR-REASON
+               MOVE PS-REC TO WS-ERR-RAW-DATA
+               PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+               ADD 1 TO WS-ADDR-UNMATCHED
+               GO TO 520-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-ADDR-OUT-REC.
+           MOVE TRANS-CODE TO ADDR-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO ADDR-OUT-SUPPLIER-CODE.
+           MOVE ADDRESS-TYPE (ADDR-IDX) TO ADDR-OUT-ADDRESS-TYPE.
+           MOVE ADDRESS-1 (ADDR-IDX) TO ADDR-OUT-ADDRESS-1.
+           MOVE CITY (ADDR-IDX) TO ADDR-OUT-CITY.
+           MOVE ADDR-STATE (ADDR-IDX) TO ADDR-OUT-ADDR-STATE.
+           MOVE ZIP-CODE (ADDR-IDX) TO ADDR-OUT-ZIP-CODE.
+           MOVE WS-ADDR-OUT-REC TO ADDR-REC.
+           WRITE ADDR-REC.
+           ADD 1 TO WS-ADDR-MATCHED.
+
+
+       520-EXIT.
+           EXIT.
+
+       600-POEDIT.
+      * Delivery before order is not a valid PO. ORDER-DATE/DELIVERY-
+      * DATE are MMDDYYYY, so a straight numeric compare of the two
+      * 9(08) fields is not chronological order (e.g. 01052025 would
+      * wrongly compare less than 12012024) - put both into YYYYMMDD
+      * before comparing.
+           MOVE ORDER-DATE (PO-IDX) TO WS-ORDER-DATE.
+           MOVE DELIVERY-DATE (PO-IDX) TO WS-DELIVERY-DATE.
+           COMPUTE WS-ORDER-DATE-YMD =
+               WS-ORDER-YEAR * 10000 + WS-ORDER-MONTH * 100
+                   + WS-ORDER-DAY.
+           COMPUTE WS-DELIVERY-DATE-YMD =
+               WS-DELIVERY-YEAR * 10000 + WS-DELIVERY-MONTH * 100
+                   + WS-DELIVERY-DAY.
+           IF WS-DELIVERY-DATE-YMD < WS-ORDER-DATE-YMD
+               MOVE 'PO' TO WS-ERR-SOURCE
+               MOVE 'DELIVERY DATE BEFORE ORDER DATE' TO WS-ERR-REASON
+               MOVE PS-REC TO WS-ERR-RAW-DATA
+               PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+               ADD 1 TO WS-PO-REJECTED
+               GO TO 600-EXIT
+           END-IF.
+      * Quantity and unit price have to be real numbers to buy.
+           IF QUANTITY (PO-IDX) <= ZERO OR UNIT-PRICE (PO-IDX) <= ZERO
+               MOVE 'PO' TO WS-ERR-SOURCE
+               MOVE 'INVALID QUANTITY OR UNIT PRICE' TO WS-ERR-REASON
+               MOVE PS-REC TO WS-ERR-RAW-DATA
+               PERFORM 700-WRITE-ERROR-RECORD THRU 700-EXIT
+               ADD 1 TO WS-PO-REJECTED
+               GO TO 600-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-PO-OUT-REC.
+           MOVE TRANS-CODE TO PO-OUT-TRANS-CODE.
+           MOVE SUPPLIER-CODE TO PO-OUT-SUPPLIER-CODE.
+           MOVE PO-NUMBER (PO-IDX) TO PO-OUT-PO-NUMBER.
+           MOVE BUYER-CODE (PO-IDX) TO PO-OUT-BUYER-CODE.
+           MOVE QUANTITY (PO-IDX) TO PO-OUT-QUANTITY.
+           MOVE UNIT-PRICE (PO-IDX) TO PO-OUT-UNIT-PRICE.
+           MOVE ORDER-DATE (PO-IDX) TO PO-OUT-ORDER-DATE.
+           MOVE DELIVERY-DATE (PO-IDX) TO PO-OUT-DELIVERY-DATE.
+           MOVE WS-PO-OUT-REC TO PO-REC.
+           WRITE PO-REC.
+           ADD 1 TO WS-PO-PROCESSED.
+       600-EXIT.
+           EXIT.
+
+       700-WRITE-ERROR-RECORD.
+           MOVE WS-ERROR-RECORD TO ERR-REC.
+           WRITE ERR-REC.
+       700-EXIT.
+           EXIT.
+
+       900-CONTROL-REPORT.
+           DISPLAY ' '.
+           DISPLAY '---- PARTSUPP CONTROL / BALANCING REPORT ----'.
+           DISPLAY 'PS RECORDS READ . . . . . . . '
+               WS-PS-RECORDS-READ.
+           DISPLAY ' '.
+           DISPLAY 'PARTS ACCEPTED . . . . . . . '
+               WS-PARTS-ACCEPTED.
+           DISPLAY 'PARTS REJECTED . . . . . . . '
+               WS-PARTS-REJECTED.
+           DISPLAY ' '.
+           DISPLAY 'SUPPLIERS ACCEPTED . . . . . '
+               WS-SUPP-ACCEPTED.
+           DISPLAY 'SUPP REJ - INVALID TYPE  . . '
+               WS-SUPP-REJ-TYPE.
+           DISPLAY 'SUPP REJ - INVALID RATING  . '
+               WS-SUPP-REJ-RATING.
+           DISPLAY 'SUPP REJ - INVALID STATUS  . '
+               WS-SUPP-REJ-STATUS.
+           DISPLAY 'SUPP REJ - INVALID DATE  . . '
+               WS-SUPP-REJ-DATE.
+           DISPLAY ' '.
+           DISPLAY 'ADDRESSES MATCHED  . . . . . '
+               WS-ADDR-MATCHED.
+           DISPLAY 'ADDRESSES UNMATCHED  . . . . '
+               WS-ADDR-UNMATCHED.
+           DISPLAY ' '.
+           DISPLAY 'PURCHASE ORDERS PROCESSED  . '
+               WS-PO-PROCESSED.
+           DISPLAY 'PURCHASE ORDERS REJECTED . . '
+               WS-PO-REJECTED.
+           DISPLAY ' '.
+           DISPLAY 'DELETE TRANSACTIONS PROCESSED  '
+               WS-DELETES-PROCESSED.
+           DISPLAY 'TRANSACTIONS REJECTED - BAD CODE  '
+               WS-TRANS-REJECTED.
+           DISPLAY 'PS RECORDS SKIPPED ON RESTART  '
+               WS-PS-RECORDS-SKIPPED.
+           DISPLAY 'ZIP TABLE ENTRIES DROPPED - TABLE FULL  '
+               WS-ZIP-TABLE-OVERFLOW.
+           DISPLAY '----------------------------------------------'.
+       900-EXIT.
+           EXIT.
+
+      * Clear the checkpoint back to zero on a clean finish so the
+      * next run starts PARTSUPPFILE from the top again instead of
+      * restarting from a position that has already been fully
+      * processed and written out.
+       940-RESET-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE ZERO TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPTFILE.
+       940-EXIT.
+           EXIT.
+
+       950-CLOSE-FILES.
+           PERFORM 940-RESET-CHECKPOINT THRU 940-EXIT.
+           CLOSE PARTSUPPFILE.
+           CLOSE PARTFILE.
+           CLOSE SUPPFILE.
+           CLOSE ADDRFILE.
+           CLOSE ERRFILE.
+           CLOSE POFILE.
+       950-EXIT.
+           EXIT.
